@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    COPYBOOK   : PGUNLREC
+      *    DESCRIPTION : FIXED-WIDTH UNLOAD OUTPUT RECORD (PGUNLFL).
+      *                  ONE LINE PER RESULT-SET ROW, COLUMNS PACKED
+      *                  LEFT-JUSTIFIED AND SEPARATED BY A SINGLE
+      *                  DELIMITER SO A DOWNSTREAM JOB CAN SPLIT THEM
+      *                  WITHOUT TALKING TO POSTGRES DIRECTLY.
+      *****************************************************************
+       01  PGUNL-RECORD.
+           05  PGUNL-LINE                  PIC X(240).
