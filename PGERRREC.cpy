@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK   : PGERRREC
+      *    DESCRIPTION : ONE LINE OF THE SHARED POSTGRES ERROR LOG
+      *                  (PGERRFL), WRITTEN BY 0005-CHECK-RESULT ANY
+      *                  TIME A PQEXEC / PQEXECPARAMS CALL COMES BACK
+      *                  WITH ANYTHING OTHER THAN A GOOD RESULT STATUS.
+      *****************************************************************
+       01  PGERR-RECORD.
+           05  PGERR-PARAGRAPH             PIC X(24).
+           05  FILLER                      PIC X(02).
+           05  PGERR-SQLSTATE              PIC X(20).
+           05  FILLER                      PIC X(02).
+           05  PGERR-MESSAGE               PIC X(160).
