@@ -1,16 +1,169 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBPG.
+      *
+      *    COBPG connects to Postgres via libpq and, depending on the
+      *    PARM passed on the command line, either runs the original
+      *    connection smoke test, drives a file of ad-hoc SQL
+      *    statements, loads an extract file into a table, or unloads
+      *    a query's result set to a flat file.
+      *
+      *    PARM layout (space separated, all positions optional):
+      *        <MODE> <BATCH-ID> <TARGET-TABLE> <CKPT-INTERVAL> <RETRY-MAX>
+      *    MODE is one of QUERY (default), DRIVER, LOAD, UNLOAD.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PGCFGFL ASSIGN TO "PGCFGFL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PGB-CFGFL-STATUS.
+           SELECT PGSQLFL ASSIGN TO "PGSQLFL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PGB-SQLFL-STATUS.
+           SELECT PGSRPFL ASSIGN TO "PGSRPFL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PGLDIFL ASSIGN TO "PGLDIFL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PGB-LDIFL-STATUS.
+           SELECT PGLDRFL ASSIGN TO "PGLDRFL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PGCKPFL ASSIGN TO "PGCKPFL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PGB-CKPTFL-STATUS.
+           SELECT PGUNLFL ASSIGN TO "PGUNLFL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PGRCNFL ASSIGN TO "PGRCNFL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PGERRFL ASSIGN TO "PGERRFL"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PGCFGFL.
+           COPY PGCFGREC.
+       FD  PGSQLFL.
+           COPY PGSQLREC.
+       FD  PGSRPFL.
+           COPY PGSRPREC.
+       FD  PGLDIFL.
+           COPY PGLDIREC.
+       FD  PGLDRFL.
+           COPY PGLDRREC.
+       FD  PGCKPFL.
+           COPY PGCKPREC.
+       FD  PGUNLFL.
+           COPY PGUNLREC.
+       FD  PGRCNFL.
+           COPY PGRCNREC.
+       FD  PGERRFL.
+           COPY PGERRREC.
+
        WORKING-STORAGE SECTION.
        01 PGCONN       USAGE POINTER.
        01 PGRES        USAGE POINTER.
        01 RESPTR       USAGE POINTER.
        01 CONN-STATUS  USAGE BINARY-LONG.
+           88 CONN-STATUS-OK           VALUE 0.
+           88 CONN-STATUS-BAD          VALUE 1.
        01 USER         PIC X(80).
        01 RESSTR       PIC X(80) BASED.
        01 ANSWER       PIC X(80).
+
+      * connection parameters and connect-retry
+       01 PGB-CFGFL-STATUS         PIC X(02).
+       01 PGB-CKPTFL-STATUS        PIC X(02).
+       01 PGB-SQLFL-STATUS         PIC X(02).
+       01 PGB-LDIFL-STATUS         PIC X(02).
+       01 CONNINFO                 PIC X(256).
+       01 PGB-CONNINFO-PTR         USAGE BINARY-LONG.
+       01 PGB-CONNECTED-SW         PIC X(01).
+           88 PGB-CONNECTED            VALUE "Y".
+       01 PGB-RETRY-COUNT          USAGE BINARY-LONG.
+       01 PGB-RETRY-DELAY          USAGE BINARY-LONG.
+       01 PGB-RETRY-BASE-DELAY     USAGE BINARY-LONG VALUE 3.
+
+      * PARM / run-mode
+       01 PGB-PARM-LINE            PIC X(80).
+       01 PGB-RUN-MODE             PIC X(08).
+           88 PGB-MODE-DRIVER          VALUE "DRIVER".
+           88 PGB-MODE-LOAD            VALUE "LOAD".
+           88 PGB-MODE-UNLOAD          VALUE "UNLOAD".
+       01 PGB-BATCH-ID              PIC X(10).
+       01 PGB-TARGET-TABLE          PIC X(30).
+       01 PGB-CKPT-INTERVAL-X       PIC X(05).
+       01 PGB-CKPT-INTERVAL         PIC 9(05).
+       01 PGB-RETRY-MAX-X           PIC X(02).
+       01 PGB-RETRY-MAX-N           PIC 9(02).
+
+      * error message capture and shared result check
+       01 ERR-MSG-PTR               USAGE POINTER.
+       01 ERR-MSG-STR               PIC X(160) BASED.
+       01 ERR-MSG-TEXT              PIC X(160).
+       01 RESULT-STATUS             USAGE BINARY-LONG.
+           88 RESULT-STATUS-COMMAND-OK VALUE 1.
+           88 RESULT-STATUS-TUPLES-OK  VALUE 2.
+       01 PGB-RESULT-OK-SW          PIC X(01).
+           88 PGB-RESULT-OK            VALUE "Y".
+       01 PGB-CALLING-PARA          PIC X(24).
+
+      * run outcome, mapped to RETURN-CODE by 0009
+       01 PGB-RUN-SEVERITY          USAGE BINARY-CHAR.
+           88 PGB-SEVERITY-SUCCESS         VALUE 0.
+           88 PGB-SEVERITY-PARTIAL-LOAD    VALUE 1.
+           88 PGB-SEVERITY-RECON-MISMATCH  VALUE 2.
+           88 PGB-SEVERITY-QUERY-FAIL      VALUE 3.
+           88 PGB-SEVERITY-CONN-FAIL       VALUE 4.
+
+      * batch SQL driver
+       01 PGB-SQL-EOF-SW            PIC X(01).
+           88 PGB-SQL-EOF               VALUE "Y".
+       01 PGB-SQL-TEXT               PIC X(241).
+       01 PGB-CMD-TUPLES-PTR         USAGE POINTER.
+       01 PGB-CMD-TUPLES-STR         PIC X(20) BASED.
+       01 PGB-CMD-TUPLES-TEXT        PIC X(20).
+
+      * load subsystem, checkpoint/restart, reconciliation
+       01 PGB-LOAD-EOF-SW            PIC X(01).
+           88 PGB-LOAD-EOF               VALUE "Y".
+       01 PGB-RECS-READ              USAGE BINARY-LONG.
+       01 PGB-RECS-INSERTED          USAGE BINARY-LONG.
+       01 PGB-RECS-REJECTED          USAGE BINARY-LONG.
+       01 PGB-RECS-SINCE-CKPT        USAGE BINARY-LONG.
+       01 PGB-RECS-COMMITTED-TOTAL   USAGE BINARY-LONG.
+       01 PGB-RESTART-KEY            PIC 9(10).
+       01 PGB-IN-TRANSACTION-SW      PIC X(01).
+           88 PGB-IN-TRANSACTION         VALUE "Y".
+       01 PGB-CKPT-EOF-SW            PIC X(01).
+           88 PGB-CKPT-EOF               VALUE "Y".
+
+       01 PGB-INSERT-SQL             PIC X(200).
+
+       01 PGB-PARAM-VALUES.
+           05 PGB-PARAM-PTR           OCCURS 5 TIMES USAGE POINTER.
+       01 PGB-PARAM-ACCOUNT-ID       PIC X(11).
+       01 PGB-PARAM-ACCOUNT-NAME     PIC X(31).
+       01 PGB-PARAM-BALANCE          PIC X(16).
+       01 PGB-BALANCE-EDIT           PIC -(11)9.99.
+       01 PGB-PARAM-LOAD-DATE        PIC X(09).
+       01 PGB-PARAM-BATCH-ID         PIC X(11).
+
+       01 PGB-COUNT-SQL              PIC X(80).
+       01 PGB-COUNT-TEXT             PIC X(20).
+       01 PGB-TGT-COUNT              PIC 9(09).
+
+      * unload subsystem
+       01 PGB-UNLOAD-SQL             PIC X(80).
+       01 PGB-NTUPLES                USAGE BINARY-LONG.
+       01 PGB-NFIELDS                USAGE BINARY-LONG.
+       01 PGB-ROW-IDX                USAGE BINARY-LONG.
+       01 PGB-COL-IDX                USAGE BINARY-LONG.
+       01 PGB-COL-OFFSET             USAGE BINARY-LONG.
+       01 PGB-CELL-TEXT              PIC X(20).
+
        PROCEDURE DIVISION.
+       PERFORM 0006-GET-PARMS.
+       PERFORM 0007-READ-CONFIG.
+       PERFORM 0008-BUILD-CONN-STRING.
        DISPLAY "PGCONN ptr before connection : " PGCONN.
        PERFORM 0000-CONNECT.
        DISPLAY "PGCONN ptr after conection   : " PGCONN.
@@ -20,34 +173,736 @@
        DISPLAY "User: " USER.
        PERFORM 0003-QUERY-VERSION.
        DISPLAY "Version: " ANSWER.
+       EVALUATE TRUE
+           WHEN PGB-MODE-DRIVER
+               PERFORM 0010-BATCH-QUERY-DRIVER
+           WHEN PGB-MODE-LOAD
+               PERFORM 0020-LOAD-SUBSYSTEM
+           WHEN PGB-MODE-UNLOAD
+               PERFORM 0040-UNLOAD-SUBSYSTEM
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
        PERFORM 0004-FINISH.
        GOBACK.
 
+      *----------------------------------------------------------------
+      * 0000-CONNECT: build the connection with retry/backoff so a
+      * slow or mid-failover Postgres does not fail the whole job on
+      * the first attempt. Delay grows with each try.
+      *----------------------------------------------------------------
        0000-CONNECT.
+           MOVE "N" TO PGB-CONNECTED-SW.
+           MOVE 0 TO PGB-RETRY-COUNT.
+           PERFORM 0000-A-TRY-CONNECT
+               UNTIL PGB-CONNECTED
+                  OR PGB-RETRY-COUNT NOT LESS THAN PGB-RETRY-MAX-N.
+
+       0000-A-TRY-CONNECT.
+           ADD 1 TO PGB-RETRY-COUNT.
            CALL "PQconnectdb" USING
-               BY REFERENCE "dbname = postgres" & x"00"
+               BY REFERENCE CONNINFO
                RETURNING PGCONN.
+           CALL "PQstatus" USING BY VALUE PGCONN RETURNING CONN-STATUS.
+           IF CONN-STATUS-OK
+               MOVE "Y" TO PGB-CONNECTED-SW
+           ELSE
+               IF PGB-RETRY-COUNT LESS THAN PGB-RETRY-MAX-N
+                   COMPUTE PGB-RETRY-DELAY =
+                       PGB-RETRY-BASE-DELAY * PGB-RETRY-COUNT
+                   DISPLAY "PQconnectdb attempt " PGB-RETRY-COUNT
+                       " of " PGB-RETRY-MAX-N
+                       " failed, retrying in " PGB-RETRY-DELAY
+                       " seconds"
+                   CALL "PQfinish" USING BY VALUE PGCONN RETURNING NULL
+                   CALL "C$SLEEP" USING BY REFERENCE PGB-RETRY-DELAY
+               END-IF
+           END-IF.
 
+      *----------------------------------------------------------------
+      * 0001-GET-STATUS: abort the job with a nonzero RETURN-CODE
+      * instead of limping on when the connection never came up.
+      *----------------------------------------------------------------
        0001-GET-STATUS.
            CALL "PQstatus" USING BY VALUE PGCONN RETURNING CONN-STATUS.
+           IF CONN-STATUS-BAD
+               CALL "PQerrorMessage" USING
+                   BY VALUE PGCONN
+                   RETURNING ERR-MSG-PTR
+               SET ADDRESS OF ERR-MSG-STR TO ERR-MSG-PTR
+               MOVE SPACES TO ERR-MSG-TEXT
+               STRING ERR-MSG-STR DELIMITED BY x"00" INTO ERR-MSG-TEXT
+               DISPLAY "Connection failed after " PGB-RETRY-COUNT
+                   " attempt(s): " ERR-MSG-TEXT
+               MOVE 4 TO PGB-RUN-SEVERITY
+               PERFORM 0004-FINISH
+               GOBACK
+           END-IF.
 
        0002-GET-USER.
            CALL "PQuser" USING BY VALUE PGCONN RETURNING RESPTR.
            SET ADDRESS OF RESSTR TO RESPTR.
            STRING RESSTR DELIMITED BY x"00" INTO USER.
 
+      *----------------------------------------------------------------
+      * 0003-QUERY-VERSION: the original connection smoke test, now
+      * routed through the shared result check.
+      *----------------------------------------------------------------
        0003-QUERY-VERSION.
+           MOVE "0003-QUERY-VERSION" TO PGB-CALLING-PARA.
            CALL "PQexec" USING
                BY VALUE PGCONN
                BY REFERENCE "SELECT version();" & x"00"
                RETURNING PGRES.
-           CALL "PQgetvalue" USING
+           PERFORM 0005-CHECK-RESULT.
+           IF PGB-RESULT-OK
+               CALL "PQgetvalue" USING
+                   BY VALUE PGRES
+                   BY VALUE 0
+                   BY VALUE 0
+                   RETURNING RESPTR
+               SET ADDRESS OF RESSTR TO RESPTR
+               MOVE SPACES TO ANSWER
+               STRING RESSTR DELIMITED BY x"00" INTO ANSWER
+           ELSE
+               MOVE "*** QUERY FAILED, SEE PGERRFL ***" TO ANSWER
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+
+       0004-FINISH.
+           CALL "PQfinish" USING BY VALUE PGCONN RETURNING NULL.
+           PERFORM 0009-SET-RETURN-CODE.
+           CLOSE PGERRFL.
+
+      *----------------------------------------------------------------
+      * 0005-CHECK-RESULT: called after every PQexec/PQexecParams in
+      * the program. Anything other than PGRES_COMMAND_OK (1) or
+      * PGRES_TUPLES_OK (2) is logged to PGERRFL with the real
+      * Postgres error text. Callers decide how a bad result affects
+      * PGB-RUN-SEVERITY, since a single rejected load row and a
+      * broken query are not the same failure class.
+      *----------------------------------------------------------------
+       0005-CHECK-RESULT.
+           CALL "PQresultStatus" USING
                BY VALUE PGRES
+               RETURNING RESULT-STATUS.
+           IF RESULT-STATUS-COMMAND-OK OR RESULT-STATUS-TUPLES-OK
+               MOVE "Y" TO PGB-RESULT-OK-SW
+           ELSE
+               MOVE "N" TO PGB-RESULT-OK-SW
+               CALL "PQresultErrorMessage" USING
+                   BY VALUE PGRES
+                   RETURNING ERR-MSG-PTR
+               SET ADDRESS OF ERR-MSG-STR TO ERR-MSG-PTR
+               MOVE SPACES TO ERR-MSG-TEXT
+               STRING ERR-MSG-STR DELIMITED BY x"00" INTO ERR-MSG-TEXT
+               INSPECT ERR-MSG-TEXT REPLACING ALL x"0A" BY SPACE
+                                            ALL x"0D" BY SPACE
+               PERFORM 0005-A-LOG-ERROR
+           END-IF.
+
+       0005-A-LOG-ERROR.
+           MOVE SPACES TO PGERR-RECORD.
+           MOVE PGB-CALLING-PARA TO PGERR-PARAGRAPH.
+           MOVE ERR-MSG-TEXT TO PGERR-MESSAGE.
+           WRITE PGERR-RECORD.
+
+      *----------------------------------------------------------------
+      * 0006-GET-PARMS: PARM = MODE BATCH-ID TARGET-TABLE CKPT-INTERVAL
+      * RETRY-MAX. Also opens the shared error log for the life of
+      * the run.
+      *----------------------------------------------------------------
+       0006-GET-PARMS.
+           MOVE SPACES TO PGB-PARM-LINE.
+           ACCEPT PGB-PARM-LINE FROM COMMAND-LINE.
+           MOVE SPACES TO PGB-RUN-MODE PGB-BATCH-ID PGB-TARGET-TABLE.
+           MOVE SPACES TO PGB-CKPT-INTERVAL-X PGB-RETRY-MAX-X.
+           UNSTRING PGB-PARM-LINE DELIMITED BY ALL SPACE
+               INTO PGB-RUN-MODE PGB-BATCH-ID PGB-TARGET-TABLE
+                    PGB-CKPT-INTERVAL-X PGB-RETRY-MAX-X
+           END-UNSTRING.
+           IF PGB-RUN-MODE = SPACES
+               MOVE "QUERY" TO PGB-RUN-MODE
+           END-IF.
+           IF PGB-BATCH-ID = SPACES
+               MOVE "DEFAULT" TO PGB-BATCH-ID
+           END-IF.
+           IF PGB-TARGET-TABLE = SPACES
+               MOVE "ledger_accounts" TO PGB-TARGET-TABLE
+           END-IF.
+           IF PGB-CKPT-INTERVAL-X = SPACES
+               MOVE 100 TO PGB-CKPT-INTERVAL
+           ELSE
+               MOVE PGB-CKPT-INTERVAL-X TO PGB-CKPT-INTERVAL
+           END-IF.
+           IF PGB-RETRY-MAX-X = SPACES
+               MOVE 5 TO PGB-RETRY-MAX-N
+           ELSE
+               MOVE PGB-RETRY-MAX-X TO PGB-RETRY-MAX-N
+           END-IF.
+           IF PGB-RETRY-MAX-N = 0
+               MOVE 5 TO PGB-RETRY-MAX-N
+           END-IF.
+           MOVE 0 TO PGB-RUN-SEVERITY.
+           OPEN OUTPUT PGERRFL.
+
+      *----------------------------------------------------------------
+      * 0007/0008: connection parameters come from PGCFGFL rather than
+      * a literal, so the same load module runs unchanged against
+      * dev/QA/prod. A missing config file falls back to libpq's own
+      * PG* environment defaults.
+      *----------------------------------------------------------------
+       0007-READ-CONFIG.
+           MOVE SPACES TO PGCFG-RECORD.
+           OPEN INPUT PGCFGFL.
+           IF PGB-CFGFL-STATUS = "00"
+               READ PGCFGFL
+                   AT END
+                       MOVE SPACES TO PGCFG-RECORD
+               END-READ
+               CLOSE PGCFGFL
+           ELSE
+               DISPLAY "PGCFGFL not available, using libpq defaults"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 0008-BUILD-CONN-STRING: a blank PGCFG-* field must not appear
+      * in CONNINFO at all -- libpq's conninfo parser treats "key="
+      * followed by whitespace as the start of the NEXT keyword, not
+      * an explicit empty value, so an emitted-but-blank segment
+      * cascades into a misparse of every keyword after it. Each
+      * segment is therefore only STRINGed in when its field is
+      * non-blank, leaving the corresponding libpq default in effect.
+      *----------------------------------------------------------------
+       0008-BUILD-CONN-STRING.
+           MOVE SPACES TO CONNINFO.
+           MOVE 1 TO PGB-CONNINFO-PTR.
+           IF PGCFG-HOST NOT = SPACES
+               STRING
+                   "host=" DELIMITED BY SIZE
+                   PGCFG-HOST DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO CONNINFO
+                   WITH POINTER PGB-CONNINFO-PTR
+               END-STRING
+           END-IF.
+           IF PGCFG-PORT NOT = SPACES
+               STRING
+                   "port=" DELIMITED BY SIZE
+                   PGCFG-PORT DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO CONNINFO
+                   WITH POINTER PGB-CONNINFO-PTR
+               END-STRING
+           END-IF.
+           IF PGCFG-DBNAME NOT = SPACES
+               STRING
+                   "dbname=" DELIMITED BY SIZE
+                   PGCFG-DBNAME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO CONNINFO
+                   WITH POINTER PGB-CONNINFO-PTR
+               END-STRING
+           END-IF.
+           IF PGCFG-USERID NOT = SPACES
+               STRING
+                   "user=" DELIMITED BY SIZE
+                   PGCFG-USERID DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO CONNINFO
+                   WITH POINTER PGB-CONNINFO-PTR
+               END-STRING
+           END-IF.
+           IF PGCFG-PASSWORD NOT = SPACES
+               STRING
+                   "password=" DELIMITED BY SIZE
+                   PGCFG-PASSWORD DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO CONNINFO
+                   WITH POINTER PGB-CONNINFO-PTR
+               END-STRING
+           END-IF.
+           MOVE x"00" TO CONNINFO(PGB-CONNINFO-PTR:1).
+
+      *----------------------------------------------------------------
+      * 0009-SET-RETURN-CODE: worst status seen this run drives
+      * RETURN-CODE so the scheduler can branch on step completion
+      * codes.
+      *----------------------------------------------------------------
+       0009-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN PGB-SEVERITY-CONN-FAIL
+                   MOVE 16 TO RETURN-CODE
+               WHEN PGB-SEVERITY-QUERY-FAIL
+                   MOVE 12 TO RETURN-CODE
+               WHEN PGB-SEVERITY-RECON-MISMATCH
+                   MOVE 8 TO RETURN-CODE
+               WHEN PGB-SEVERITY-PARTIAL-LOAD
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+           DISPLAY "COBPG return code set to " RETURN-CODE.
+
+      *----------------------------------------------------------------
+      * 0010-BATCH-QUERY-DRIVER: runs every statement in PGSQLFL
+      * through PQexec and writes one PGSRPFL line per statement,
+      * instead of the single hardcoded SELECT.
+      *----------------------------------------------------------------
+       0010-BATCH-QUERY-DRIVER.
+           MOVE "N" TO PGB-SQL-EOF-SW.
+           OPEN INPUT PGSQLFL.
+           IF PGB-SQLFL-STATUS NOT = "00"
+               DISPLAY "PGSQLFL not found, status " PGB-SQLFL-STATUS
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+               PERFORM 0004-FINISH
+               GOBACK
+           END-IF.
+           OPEN OUTPUT PGSRPFL.
+           PERFORM 0011-READ-SQL-STMT.
+           PERFORM 0012-EXEC-SQL-STMT UNTIL PGB-SQL-EOF.
+           CLOSE PGSQLFL.
+           CLOSE PGSRPFL.
+
+       0011-READ-SQL-STMT.
+           READ PGSQLFL
+               AT END MOVE "Y" TO PGB-SQL-EOF-SW
+           END-READ.
+
+       0012-EXEC-SQL-STMT.
+           MOVE SPACES TO PGB-SQL-TEXT.
+           MOVE PGSQL-STATEMENT TO PGB-SQL-TEXT(1:240).
+           MOVE x"00" TO PGB-SQL-TEXT(241:1).
+           MOVE "0012-EXEC-SQL-STMT" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE PGB-SQL-TEXT
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           MOVE SPACES TO PGSRP-RECORD.
+           MOVE PGSQL-STATEMENT(1:60) TO PGSRP-STATEMENT.
+           IF PGB-RESULT-OK
+               CALL "PQresultStatus" USING
+                   BY VALUE PGRES
+                   RETURNING RESULT-STATUS
+               IF RESULT-STATUS-COMMAND-OK
+                   MOVE "PGRES_COMMAND_OK" TO PGSRP-STATUS
+                   CALL "PQcmdTuples" USING
+                       BY VALUE PGRES
+                       RETURNING PGB-CMD-TUPLES-PTR
+                   SET ADDRESS OF PGB-CMD-TUPLES-STR
+                       TO PGB-CMD-TUPLES-PTR
+                   MOVE SPACES TO PGB-CMD-TUPLES-TEXT
+                   STRING PGB-CMD-TUPLES-STR DELIMITED BY x"00"
+                       INTO PGB-CMD-TUPLES-TEXT
+                   IF PGB-CMD-TUPLES-TEXT = SPACES
+                       MOVE 0 TO PGSRP-ROWS
+                   ELSE
+                       MOVE PGB-CMD-TUPLES-TEXT TO PGSRP-ROWS
+                   END-IF
+               ELSE
+                   MOVE "PGRES_TUPLES_OK" TO PGSRP-STATUS
+                   CALL "PQntuples" USING
+                       BY VALUE PGRES
+                       RETURNING PGB-NTUPLES
+                   MOVE PGB-NTUPLES TO PGSRP-ROWS
+               END-IF
+               MOVE SPACES TO PGSRP-MESSAGE
+           ELSE
+               MOVE "PGRES_FATAL_ERROR" TO PGSRP-STATUS
+               MOVE 0 TO PGSRP-ROWS
+               MOVE ERR-MSG-TEXT TO PGSRP-MESSAGE
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           WRITE PGSRP-RECORD.
+           CALL "PQclear" USING BY VALUE PGRES.
+           PERFORM 0011-READ-SQL-STMT.
+
+      *----------------------------------------------------------------
+      * 0020-LOAD-SUBSYSTEM: reads PGLDIFL under the PGLDIREC layout
+      * and inserts each row into PGB-TARGET-TABLE via PQexecParams,
+      * committing every PGB-CKPT-INTERVAL rows and checkpointing so
+      * a rerun can resume instead of reloading the whole file.
+      * Finishes with a reconciliation against the target table.
+      *----------------------------------------------------------------
+       0020-LOAD-SUBSYSTEM.
+           MOVE 0 TO PGB-RECS-READ PGB-RECS-INSERTED PGB-RECS-REJECTED
+                     PGB-RECS-SINCE-CKPT PGB-RECS-COMMITTED-TOTAL.
+           MOVE 0 TO PGB-RESTART-KEY.
+           MOVE "N" TO PGB-IN-TRANSACTION-SW.
+           PERFORM 0026-READ-CHECKPOINT.
+           PERFORM 0028-BUILD-INSERT-SQL.
+           OPEN INPUT PGLDIFL.
+           IF PGB-LDIFL-STATUS NOT = "00"
+               DISPLAY "PGLDIFL not found, status " PGB-LDIFL-STATUS
+               CLOSE PGCKPFL
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+               PERFORM 0004-FINISH
+               GOBACK
+           END-IF.
+           OPEN OUTPUT PGLDRFL.
+           MOVE "N" TO PGB-LOAD-EOF-SW.
+           PERFORM 0021-READ-LOAD-RECORD.
+           PERFORM 0023-INSERT-ROW UNTIL PGB-LOAD-EOF.
+           IF PGB-IN-TRANSACTION
+               PERFORM 0025-CHECKPOINT-COMMIT
+           END-IF.
+           CLOSE PGLDIFL.
+           CLOSE PGLDRFL.
+           CLOSE PGCKPFL.
+           DISPLAY "Load rows read     : " PGB-RECS-READ.
+           DISPLAY "Load rows inserted : " PGB-RECS-INSERTED.
+           DISPLAY "Load rows rejected : " PGB-RECS-REJECTED.
+           IF PGB-RECS-REJECTED > 0
+               IF PGB-RUN-SEVERITY LESS THAN 1
+                   MOVE 1 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           PERFORM 0030-RECONCILE.
+
+       0021-READ-LOAD-RECORD.
+           READ PGLDIFL
+               AT END MOVE "Y" TO PGB-LOAD-EOF-SW
+           END-READ.
+
+       0022-BUILD-PARAMS.
+           MOVE SPACES TO PGB-PARAM-ACCOUNT-ID.
+           MOVE PGLDI-ACCOUNT-ID TO PGB-PARAM-ACCOUNT-ID(1:10).
+           MOVE x"00" TO PGB-PARAM-ACCOUNT-ID(11:1).
+           SET PGB-PARAM-PTR(1) TO ADDRESS OF PGB-PARAM-ACCOUNT-ID.
+
+           MOVE SPACES TO PGB-PARAM-ACCOUNT-NAME.
+           MOVE PGLDI-ACCOUNT-NAME TO PGB-PARAM-ACCOUNT-NAME(1:30).
+           MOVE x"00" TO PGB-PARAM-ACCOUNT-NAME(31:1).
+           SET PGB-PARAM-PTR(2) TO ADDRESS OF PGB-PARAM-ACCOUNT-NAME.
+
+           MOVE SPACES TO PGB-PARAM-BALANCE.
+           MOVE PGLDI-BALANCE TO PGB-BALANCE-EDIT.
+           MOVE PGB-BALANCE-EDIT TO PGB-PARAM-BALANCE(1:15).
+           MOVE x"00" TO PGB-PARAM-BALANCE(16:1).
+           SET PGB-PARAM-PTR(3) TO ADDRESS OF PGB-PARAM-BALANCE.
+
+           MOVE SPACES TO PGB-PARAM-LOAD-DATE.
+           MOVE PGLDI-LOAD-DATE TO PGB-PARAM-LOAD-DATE(1:8).
+           MOVE x"00" TO PGB-PARAM-LOAD-DATE(9:1).
+           SET PGB-PARAM-PTR(4) TO ADDRESS OF PGB-PARAM-LOAD-DATE.
+
+           MOVE SPACES TO PGB-PARAM-BATCH-ID.
+           MOVE PGB-BATCH-ID TO PGB-PARAM-BATCH-ID(1:10).
+           MOVE x"00" TO PGB-PARAM-BATCH-ID(11:1).
+           SET PGB-PARAM-PTR(5) TO ADDRESS OF PGB-PARAM-BATCH-ID.
+
+      *----------------------------------------------------------------
+      * Records whose key is at or before the last checkpointed key
+      * were already committed on a prior run and are skipped, on the
+      * assumption the extract file is in ascending account-id order.
+      * Each attempt is wrapped in its own SAVEPOINT so a rejected
+      * insert only backs out that one row -- it does not abort the
+      * whole transaction and drag down rows already accepted since
+      * the last commit.
+      *----------------------------------------------------------------
+       0023-INSERT-ROW.
+           IF PGB-RESTART-KEY > 0
+               AND PGLDI-ACCOUNT-ID NOT > PGB-RESTART-KEY
+               CONTINUE
+           ELSE
+               ADD 1 TO PGB-RECS-READ
+               IF PGLDI-BATCH-ID NOT = SPACES
+                   AND PGLDI-BATCH-ID NOT = PGB-BATCH-ID
+                   ADD 1 TO PGB-RECS-REJECTED
+                   MOVE SPACES TO PGLDR-RECORD
+                   MOVE PGLDI-ACCOUNT-ID TO PGLDR-ACCOUNT-ID
+                   MOVE "REJECTED" TO PGLDR-DISPOSITION
+                   MOVE "EXTRACT BATCH ID DOES NOT MATCH RUN BATCH ID"
+                       TO PGLDR-MESSAGE
+                   WRITE PGLDR-RECORD
+               ELSE
+                   IF NOT PGB-IN-TRANSACTION
+                       PERFORM 0029-BEGIN-TRANSACTION
+                   END-IF
+                   PERFORM 0023-A-SAVEPOINT
+                   PERFORM 0022-BUILD-PARAMS
+                   MOVE "0023-INSERT-ROW" TO PGB-CALLING-PARA
+                   CALL "PQexecParams" USING
+                       BY VALUE PGCONN
+                       BY REFERENCE PGB-INSERT-SQL
+                       BY VALUE 5
+                       BY VALUE 0
+                       BY REFERENCE PGB-PARAM-VALUES
+                       BY VALUE 0
+                       BY VALUE 0
+                       BY VALUE 0
+                       RETURNING PGRES
+                   PERFORM 0005-CHECK-RESULT
+                   MOVE SPACES TO PGLDR-RECORD
+                   MOVE PGLDI-ACCOUNT-ID TO PGLDR-ACCOUNT-ID
+                   IF PGB-RESULT-OK
+                       ADD 1 TO PGB-RECS-INSERTED
+                       ADD 1 TO PGB-RECS-SINCE-CKPT
+                       MOVE "INSERTED" TO PGLDR-DISPOSITION
+                       MOVE SPACES TO PGLDR-MESSAGE
+                   ELSE
+                       ADD 1 TO PGB-RECS-REJECTED
+                       MOVE "REJECTED" TO PGLDR-DISPOSITION
+                       MOVE ERR-MSG-TEXT TO PGLDR-MESSAGE
+                   END-IF
+                   WRITE PGLDR-RECORD
+                   CALL "PQclear" USING BY VALUE PGRES
+                   IF NOT PGB-RESULT-OK
+                       PERFORM 0023-B-ROLLBACK-SP
+                   END-IF
+                   IF PGB-RECS-SINCE-CKPT NOT LESS
+                       THAN PGB-CKPT-INTERVAL
+                       PERFORM 0025-CHECKPOINT-COMMIT
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 0021-READ-LOAD-RECORD.
+
+       0023-A-SAVEPOINT.
+           MOVE "0023-A-SAVEPOINT" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE "SAVEPOINT cobpg_row" & x"00"
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           IF NOT PGB-RESULT-OK
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+
+       0023-B-ROLLBACK-SP.
+           MOVE "0023-B-ROLLBACK-SP" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE "ROLLBACK TO SAVEPOINT cobpg_row" & x"00"
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           IF NOT PGB-RESULT-OK
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+
+       0025-CHECKPOINT-COMMIT.
+           MOVE "0025-CHECKPOINT-COMMIT" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE "COMMIT" & x"00"
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           IF NOT PGB-RESULT-OK
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+           MOVE "N" TO PGB-IN-TRANSACTION-SW.
+           ADD PGB-RECS-SINCE-CKPT TO PGB-RECS-COMMITTED-TOTAL.
+           MOVE PGB-BATCH-ID TO PGCKP-BATCH-ID.
+           MOVE PGLDI-ACCOUNT-ID TO PGCKP-LAST-ACCOUNT-ID.
+           MOVE PGB-RECS-COMMITTED-TOTAL TO PGCKP-RECS-COMMITTED.
+           WRITE PGCKP-RECORD.
+           MOVE 0 TO PGB-RECS-SINCE-CKPT.
+
+      *----------------------------------------------------------------
+      * 0026-READ-CHECKPOINT: PGCKPFL is an append-only log, one
+      * record per commit; the last record for this batch-id is the
+      * resume point. A missing file just means a fresh run with
+      * nothing to skip.
+      *----------------------------------------------------------------
+       0026-READ-CHECKPOINT.
+           OPEN INPUT PGCKPFL.
+           IF PGB-CKPTFL-STATUS = "00"
+               MOVE "N" TO PGB-CKPT-EOF-SW
+               PERFORM 0026-A-READ-CKPT-REC
+               PERFORM 0026-A-READ-CKPT-REC UNTIL PGB-CKPT-EOF
+               CLOSE PGCKPFL
+               OPEN EXTEND PGCKPFL
+           ELSE
+               OPEN OUTPUT PGCKPFL
+           END-IF.
+
+       0026-A-READ-CKPT-REC.
+           READ PGCKPFL
+               AT END MOVE "Y" TO PGB-CKPT-EOF-SW
+           END-READ.
+           IF NOT PGB-CKPT-EOF
+               IF PGCKP-BATCH-ID = PGB-BATCH-ID
+                   MOVE PGCKP-LAST-ACCOUNT-ID TO PGB-RESTART-KEY
+                   MOVE PGCKP-RECS-COMMITTED
+                       TO PGB-RECS-COMMITTED-TOTAL
+               END-IF
+           END-IF.
+
+       0028-BUILD-INSERT-SQL.
+           MOVE SPACES TO PGB-INSERT-SQL.
+           STRING
+               "INSERT INTO " DELIMITED BY SIZE
+               PGB-TARGET-TABLE DELIMITED BY SPACE
+               " (account_id, account_name, balance, load_date, "
+                   DELIMITED BY SIZE
+               "batch_id) VALUES ($1,$2,$3,$4,$5)" DELIMITED BY SIZE
+               x"00" DELIMITED BY SIZE
+               INTO PGB-INSERT-SQL
+           END-STRING.
+
+       0029-BEGIN-TRANSACTION.
+           MOVE "0029-BEGIN-TRANSACTION" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE "BEGIN" & x"00"
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           IF NOT PGB-RESULT-OK
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+           MOVE "Y" TO PGB-IN-TRANSACTION-SW.
+
+      *----------------------------------------------------------------
+      * 0030-RECONCILE: compares the rows committed for this batch-id
+      * across the whole life of the run (including any prior,
+      * checkpointed attempts) against an actual COUNT(*) for the
+      * batch-id in the target table.
+      *----------------------------------------------------------------
+       0030-RECONCILE.
+           MOVE SPACES TO PGB-COUNT-SQL.
+           STRING
+               "SELECT COUNT(*) FROM " DELIMITED BY SIZE
+               PGB-TARGET-TABLE DELIMITED BY SPACE
+               " WHERE batch_id = $1" DELIMITED BY SIZE
+               x"00" DELIMITED BY SIZE
+               INTO PGB-COUNT-SQL
+           END-STRING.
+           MOVE SPACES TO PGB-PARAM-BATCH-ID.
+           MOVE PGB-BATCH-ID TO PGB-PARAM-BATCH-ID(1:10).
+           MOVE x"00" TO PGB-PARAM-BATCH-ID(11:1).
+           SET PGB-PARAM-PTR(1) TO ADDRESS OF PGB-PARAM-BATCH-ID.
+           MOVE "0030-RECONCILE" TO PGB-CALLING-PARA.
+           CALL "PQexecParams" USING
+               BY VALUE PGCONN
+               BY REFERENCE PGB-COUNT-SQL
+               BY VALUE 1
+               BY VALUE 0
+               BY REFERENCE PGB-PARAM-VALUES
                BY VALUE 0
                BY VALUE 0
+               BY VALUE 0
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           MOVE 0 TO PGB-TGT-COUNT.
+           IF PGB-RESULT-OK
+               CALL "PQgetvalue" USING
+                   BY VALUE PGRES
+                   BY VALUE 0
+                   BY VALUE 0
+                   RETURNING RESPTR
+               SET ADDRESS OF RESSTR TO RESPTR
+               MOVE SPACES TO PGB-COUNT-TEXT
+               STRING RESSTR DELIMITED BY x"00" INTO PGB-COUNT-TEXT
+               MOVE PGB-COUNT-TEXT TO PGB-TGT-COUNT
+           ELSE
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+           MOVE SPACES TO PGRCN-RECORD.
+           MOVE PGB-BATCH-ID TO PGRCN-BATCH-ID.
+           MOVE PGB-RECS-COMMITTED-TOTAL TO PGRCN-SRC-COUNT.
+           MOVE PGB-TGT-COUNT TO PGRCN-TGT-COUNT.
+           IF PGB-TGT-COUNT = PGB-RECS-COMMITTED-TOTAL
+               MOVE "BALANCED" TO PGRCN-STATUS
+           ELSE
+               MOVE "DISCREPANCY" TO PGRCN-STATUS
+               IF PGB-RUN-SEVERITY LESS THAN 2
+                   MOVE 2 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           OPEN OUTPUT PGRCNFL.
+           WRITE PGRCN-RECORD.
+           CLOSE PGRCNFL.
+           DISPLAY "Reconciliation: source=" PGB-RECS-COMMITTED-TOTAL
+               " target=" PGB-TGT-COUNT " status=" PGRCN-STATUS.
+
+      *----------------------------------------------------------------
+      * 0040-UNLOAD-SUBSYSTEM: unloads every row/column of a query's
+      * result set to a fixed-width flat file, instead of only ever
+      * reading PQgetvalue(PGRES, 0, 0). Columns beyond the twelfth
+      * are dropped -- PGUNL-RECORD only has room for twelve 20-byte
+      * slots.
+      *----------------------------------------------------------------
+       0040-UNLOAD-SUBSYSTEM.
+           MOVE SPACES TO PGB-UNLOAD-SQL.
+           STRING
+               "SELECT * FROM " DELIMITED BY SIZE
+               PGB-TARGET-TABLE DELIMITED BY SPACE
+               x"00" DELIMITED BY SIZE
+               INTO PGB-UNLOAD-SQL
+           END-STRING.
+           MOVE "0040-UNLOAD-SUBSYSTEM" TO PGB-CALLING-PARA.
+           CALL "PQexec" USING
+               BY VALUE PGCONN
+               BY REFERENCE PGB-UNLOAD-SQL
+               RETURNING PGRES.
+           PERFORM 0005-CHECK-RESULT.
+           IF PGB-RESULT-OK
+               CALL "PQntuples" USING
+                   BY VALUE PGRES RETURNING PGB-NTUPLES
+               CALL "PQnfields" USING
+                   BY VALUE PGRES RETURNING PGB-NFIELDS
+               IF PGB-NFIELDS > 12
+                   DISPLAY "Unload: " PGB-NFIELDS
+                       " columns returned, only 12 fit PGUNLFL"
+               END-IF
+               OPEN OUTPUT PGUNLFL
+               MOVE 0 TO PGB-ROW-IDX
+               PERFORM 0041-UNLOAD-ROW
+                   UNTIL PGB-ROW-IDX NOT LESS THAN PGB-NTUPLES
+               CLOSE PGUNLFL
+               DISPLAY "Unloaded " PGB-NTUPLES " rows, "
+                   PGB-NFIELDS " columns"
+           ELSE
+               IF PGB-RUN-SEVERITY LESS THAN 3
+                   MOVE 3 TO PGB-RUN-SEVERITY
+               END-IF
+           END-IF.
+           CALL "PQclear" USING BY VALUE PGRES.
+
+       0041-UNLOAD-ROW.
+           MOVE SPACES TO PGUNL-LINE.
+           MOVE 0 TO PGB-COL-IDX.
+           MOVE 1 TO PGB-COL-OFFSET.
+           PERFORM 0042-UNLOAD-COLUMN
+               UNTIL PGB-COL-IDX NOT LESS THAN PGB-NFIELDS
+                  OR PGB-COL-OFFSET > 221.
+           WRITE PGUNL-RECORD.
+           ADD 1 TO PGB-ROW-IDX.
+
+       0042-UNLOAD-COLUMN.
+           CALL "PQgetvalue" USING
+               BY VALUE PGRES
+               BY VALUE PGB-ROW-IDX
+               BY VALUE PGB-COL-IDX
                RETURNING RESPTR.
            SET ADDRESS OF RESSTR TO RESPTR.
-           STRING RESSTR DELIMITED BY x"00" INTO ANSWER.
-
-       0004-FINISH.
-           CALL "PQfinish" USING BY VALUE PGCONN RETURNING NULL.
+           MOVE SPACES TO PGB-CELL-TEXT.
+           STRING RESSTR DELIMITED BY x"00" INTO PGB-CELL-TEXT.
+           MOVE PGB-CELL-TEXT TO PGUNL-LINE(PGB-COL-OFFSET:20).
+           ADD 20 TO PGB-COL-OFFSET.
+           ADD 1 TO PGB-COL-IDX.
