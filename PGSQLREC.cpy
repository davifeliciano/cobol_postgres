@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    COPYBOOK   : PGSQLREC
+      *    DESCRIPTION : ONE SQL STATEMENT, AS READ FROM THE PGSQLFL
+      *                  DRIVER FILE USED BY THE BATCH SQL DRIVER.
+      *****************************************************************
+       01  PGSQL-RECORD.
+           05  PGSQL-STATEMENT             PIC X(240).
