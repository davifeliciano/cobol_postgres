@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    COPYBOOK   : PGLDRREC
+      *    DESCRIPTION : LOAD-SUBSYSTEM RUN REPORT RECORD (PGLDRFL).
+      *                  ONE LINE PER INPUT RECORD PROCESSED, SHOWING
+      *                  WHETHER IT WAS INSERTED OR REJECTED.
+      *****************************************************************
+       01  PGLDR-RECORD.
+           05  PGLDR-ACCOUNT-ID            PIC 9(10).
+           05  FILLER                      PIC X(02).
+           05  PGLDR-DISPOSITION           PIC X(10).
+           05  FILLER                      PIC X(02).
+           05  PGLDR-MESSAGE               PIC X(80).
