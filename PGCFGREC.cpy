@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK   : PGCFGREC
+      *    DESCRIPTION : POSTGRES CONNECTION CONFIGURATION RECORD.
+      *                  ONE FIXED-WIDTH RECORD READ FROM THE PGCFGFL
+      *                  CONFIG FILE AT STARTUP AND USED TO BUILD THE
+      *                  CONNINFO STRING PASSED TO PQCONNECTDB.
+      *****************************************************************
+       01  PGCFG-RECORD.
+           05  PGCFG-HOST                  PIC X(40).
+           05  PGCFG-PORT                  PIC X(05).
+           05  PGCFG-DBNAME                PIC X(30).
+           05  PGCFG-USERID                PIC X(30).
+           05  PGCFG-PASSWORD              PIC X(30).
