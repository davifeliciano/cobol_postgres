@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    COPYBOOK   : PGRCNREC
+      *    DESCRIPTION : POST-LOAD RECONCILIATION REPORT RECORD
+      *                  (PGRCNFL) -- SOURCE COUNT VS. TARGET COUNT
+      *                  FOR THE BATCH JUST LOADED.
+      *****************************************************************
+       01  PGRCN-RECORD.
+           05  PGRCN-BATCH-ID              PIC X(10).
+           05  FILLER                      PIC X(02).
+           05  PGRCN-SRC-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02).
+           05  PGRCN-TGT-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02).
+           05  PGRCN-STATUS                PIC X(12).
