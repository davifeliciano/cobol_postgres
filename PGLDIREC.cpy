@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK   : PGLDIREC
+      *    DESCRIPTION : LOAD-SUBSYSTEM INPUT EXTRACT RECORD (PGLDIFL).
+      *                  ONE MAINFRAME EXTRACT RECORD PER ACCOUNT, TO
+      *                  BE INSERTED INTO THE POSTGRES TARGET TABLE.
+      *****************************************************************
+       01  PGLDI-RECORD.
+           05  PGLDI-ACCOUNT-ID            PIC 9(10).
+           05  PGLDI-ACCOUNT-NAME          PIC X(30).
+           05  PGLDI-BALANCE               PIC S9(11)V99 SIGN LEADING
+                                                          SEPARATE.
+           05  PGLDI-LOAD-DATE             PIC X(08).
+           05  PGLDI-BATCH-ID              PIC X(10).
