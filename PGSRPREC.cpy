@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK   : PGSRPREC
+      *    DESCRIPTION : ONE LINE OF THE SQL DRIVER RUN REPORT
+      *                  (PGSRPFL) -- ONE ENTRY PER STATEMENT RUN.
+      *****************************************************************
+       01  PGSRP-RECORD.
+           05  PGSRP-STATEMENT             PIC X(60).
+           05  FILLER                      PIC X(02).
+           05  PGSRP-STATUS                PIC X(20).
+           05  FILLER                      PIC X(02).
+           05  PGSRP-ROWS                  PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(02).
+           05  PGSRP-MESSAGE               PIC X(80).
