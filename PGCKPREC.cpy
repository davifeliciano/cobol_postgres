@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    COPYBOOK   : PGCKPREC
+      *    DESCRIPTION : CHECKPOINT RECORD FOR THE LOAD SUBSYSTEM
+      *                  (PGCKPFL). WRITTEN AFTER EVERY COMMIT SO A
+      *                  RERUN CAN RESUME AFTER THE LAST ROW LOADED.
+      *****************************************************************
+       01  PGCKP-RECORD.
+           05  PGCKP-BATCH-ID              PIC X(10).
+           05  PGCKP-LAST-ACCOUNT-ID       PIC 9(10).
+           05  PGCKP-RECS-COMMITTED        PIC 9(09).
